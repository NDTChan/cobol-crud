@@ -0,0 +1,8 @@
+      *> Shared record layout for INDEX-STU-RECORD.TXT.
+      *> COPY this into the FD STUDENT of any program that opens the
+      *> student file so the layout only has to change in one place.
+           01 STUDENT-FILE.
+               05 STUDENT-NUMBER  PIC 9(6).
+               05 STUDENT-NAME    PIC X(10).
+               05 STUDENT-SCORE    PIC 9(3).
+               05 CLASS-CODE      PIC X(06).
