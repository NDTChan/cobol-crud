@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUB_ADD.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO
+               'INDEX-STU-RECORD.TXT'
+                   ORGANIZATION IS INDEXED
+                   RECORD KEY IS STUDENT-NUMBER
+                   ACCESS MODE IS DYNAMIC
+                   FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "STUDENT.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 WS-STUDENT-NUMBER  PIC 9(6).
+           01 WS-STUDENT-NAME    PIC X(10).
+           01 WS-STUDENT-SCORE    PIC 9(3).
+           01 WS-CLASS-CODE       PIC X(06).
+           01 WS-AUDIT-OLD-NAME   PIC X(10) VALUE SPACES.
+           01 WS-AUDIT-OLD-SCORE  PIC 9(03) VALUE 0.
+           77 WS-FS               PIC 9(02).
+
+           LINKAGE SECTION.
+           PROCEDURE DIVISION.
+               OPEN I-O STUDENT
+               IF WS-FS = '35'
+                   OPEN OUTPUT STUDENT
+               END-IF.
+
+               DISPLAY "ENTER STUDENT NUMBER:".
+               ACCEPT WS-STUDENT-NUMBER.
+               DISPLAY "ENTER STUDENT NAME:".
+               ACCEPT WS-STUDENT-NAME.
+               DISPLAY "ENTER STUDENT SCORE:".
+               ACCEPT WS-STUDENT-SCORE.
+               DISPLAY "ENTER CLASS CODE (E.G. T1.C5):".
+               ACCEPT WS-CLASS-CODE.
+
+               MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER.
+               MOVE WS-STUDENT-NAME TO STUDENT-NAME.
+               MOVE WS-STUDENT-SCORE TO STUDENT-SCORE.
+               MOVE WS-CLASS-CODE TO CLASS-CODE.
+
+               WRITE STUDENT-FILE
+                   INVALID KEY
+                       DISPLAY "STUDENT NUMBER "WS-STUDENT-NUMBER
+                               " ALREADY EXISTS - ADD REJECTED"
+                   NOT INVALID KEY
+                       DISPLAY "STUDENT "WS-STUDENT-NUMBER" ADDED"
+                       CALL 'SUB_AUDIT_LOG' USING WS-STUDENT-NUMBER,
+                           'A', WS-AUDIT-OLD-NAME, WS-AUDIT-OLD-SCORE,
+                           WS-STUDENT-NAME, WS-STUDENT-SCORE
+               END-WRITE.
+
+               CLOSE STUDENT.
+               GOBACK.
+       END PROGRAM SUB_ADD.
