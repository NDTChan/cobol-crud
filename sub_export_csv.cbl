@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUB_EXPORT_CSV.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO
+               'INDEX-STU-RECORD.TXT'
+                   ORGANIZATION IS INDEXED
+                   RECORD KEY IS STUDENT-NUMBER
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS WS-FS.
+               SELECT CSV-FILE ASSIGN TO
+               'STUDENT-EXPORT.CSV'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CSV-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "STUDENT.cpy".
+
+           FD CSV-FILE.
+           01 CSV-LINE.
+               05 CSV-NUMBER    PIC 9(06).
+               05 FILLER PIC X(01)  VALUE ','.
+               05 CSV-NAME      PIC X(10).
+               05 FILLER PIC X(01)  VALUE ','.
+               05 CSV-SCORE     PIC 9(03).
+               05 FILLER PIC X(01)  VALUE ','.
+               05 CSV-CLASS     PIC X(06).
+
+           WORKING-STORAGE SECTION.
+           01 WS-STUDENT-RECORD.
+               05 WS-STUDENT-NUMBER  PIC 9(6).
+               05 WS-STUDENT-NAME    PIC X(10).
+               05 WS-STUDENT-SCORE    PIC 9(3).
+               05 WS-CLASS-CODE       PIC X(06).
+           01 WS-EOF PIC A(1).
+           77 WS-FS               PIC 9(02).
+           77 WS-CSV-FS           PIC 9(02).
+
+           01 CSV-HEADER.
+               05 FILLER PIC X(06) VALUE "NUMBER".
+               05 FILLER PIC X(01) VALUE ','.
+               05 FILLER PIC X(10) VALUE "NAME".
+               05 FILLER PIC X(01) VALUE ','.
+               05 FILLER PIC X(03) VALUE "SCR".
+               05 FILLER PIC X(01) VALUE ','.
+               05 FILLER PIC X(06) VALUE "CLASS".
+
+           01 WS-COUNT PIC 9(10) VALUE 0.
+
+           LINKAGE SECTION.
+           PROCEDURE DIVISION.
+      *> Reset every run's working storage - a VALUE clause only seeds
+      *> this the first time the program loads, not on repeat CALLs.
+               MOVE SPACE TO WS-EOF.
+               MOVE 0 TO WS-COUNT.
+
+               OPEN INPUT STUDENT.
+               OPEN OUTPUT CSV-FILE.
+
+               WRITE CSV-LINE FROM CSV-HEADER.
+
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ STUDENT INTO WS-STUDENT-RECORD
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           MOVE WS-STUDENT-NUMBER TO CSV-NUMBER
+                           MOVE WS-STUDENT-NAME TO CSV-NAME
+                           MOVE WS-STUDENT-SCORE TO CSV-SCORE
+                           MOVE WS-CLASS-CODE TO CSV-CLASS
+                           WRITE CSV-LINE
+                           COMPUTE WS-COUNT = WS-COUNT + 1
+                   END-READ
+               END-PERFORM.
+
+               CLOSE STUDENT.
+               CLOSE CSV-FILE.
+
+               DISPLAY "EXPORTED "WS-COUNT" STUDENTS TO "
+                       "STUDENT-EXPORT.CSV".
+               GOBACK.
+       END PROGRAM SUB_EXPORT_CSV.
