@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUB_DELETE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO
+               'INDEX-STU-RECORD.TXT'
+                   ORGANIZATION IS INDEXED
+                   RECORD KEY IS STUDENT-NUMBER
+                   ACCESS MODE IS DYNAMIC
+                   FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "STUDENT.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 WS-STUDENT-NUMBER  PIC 9(6).
+           01 WS-AUDIT-OLD-NAME   PIC X(10).
+           01 WS-AUDIT-OLD-SCORE  PIC 9(03).
+           01 WS-AUDIT-NEW-NAME   PIC X(10) VALUE SPACES.
+           01 WS-AUDIT-NEW-SCORE  PIC 9(03) VALUE 0.
+           77 WS-FS               PIC 9(02).
+
+           LINKAGE SECTION.
+           PROCEDURE DIVISION.
+               OPEN I-O STUDENT.
+
+               DISPLAY "ENTER STUDENT NUMBER TO DELETE:".
+               ACCEPT WS-STUDENT-NUMBER.
+               MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER.
+
+               READ STUDENT
+                   INVALID KEY
+                       DISPLAY "RECORD NOT FOUND FOR STUDENT "
+                               WS-STUDENT-NUMBER
+                   NOT INVALID KEY
+                       MOVE STUDENT-NAME TO WS-AUDIT-OLD-NAME
+                       MOVE STUDENT-SCORE TO WS-AUDIT-OLD-SCORE
+                       DELETE STUDENT RECORD
+                           INVALID KEY
+                               DISPLAY "DELETE FAILED FOR STUDENT "
+                                       WS-STUDENT-NUMBER
+                           NOT INVALID KEY
+                               DISPLAY "STUDENT "WS-STUDENT-NUMBER
+                                       " DELETED"
+                               CALL 'SUB_AUDIT_LOG' USING
+                                   WS-STUDENT-NUMBER, 'D',
+                                   WS-AUDIT-OLD-NAME,
+                                   WS-AUDIT-OLD-SCORE,
+                                   WS-AUDIT-NEW-NAME,
+                                   WS-AUDIT-NEW-SCORE
+                       END-DELETE
+               END-READ.
+
+               CLOSE STUDENT.
+               GOBACK.
+       END PROGRAM SUB_DELETE.
