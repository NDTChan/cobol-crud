@@ -3,7 +3,7 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 TRACK-MENU PIC 9.
+       77 TRACK-MENU PIC 99.
        77 TRACK-MORE PIC X.
 
 
@@ -17,7 +17,11 @@
            DISPLAY "4. DELETE STUDENT".
            DISPLAY "5. SEARCH RECORD BY ID".
            DISPLAY "6. AVG STUDENT SCORE IN CLASS".
-           DISPLAY "7. EXIT".
+           DISPLAY "7. PRINT CLASS REPORT".
+           DISPLAY "8. RECONCILE STUDENT FILE".
+           DISPLAY "9. EXPORT STUDENTS TO CSV".
+           DISPLAY "10. RUN BATCH TRANSACTION FILE".
+           DISPLAY "11. EXIT".
 
            ACCEPT TRACK-MENU.
 
@@ -28,7 +32,11 @@
            WHEN 4 CALL "SUB_DELETE"
            WHEN 5 CALL "SUB_SEARCH"
            WHEN 6 CALL "SUB_AVG"
-           WHEN 7 PERFORM 101-STOP-PROGRAM
+           WHEN 7 CALL "SUB_REPORT"
+           WHEN 8 CALL "SUB_RECONCILE"
+           WHEN 9 CALL "SUB_EXPORT_CSV"
+           WHEN 10 CALL "SUB_BATCH"
+           WHEN 11 PERFORM 101-STOP-PROGRAM
            WHEN OTHER
            DISPLAY "WRONG NUMBER!!"
            END-EVALUATE.
