@@ -8,48 +8,129 @@
                'INDEX-STU-RECORD.TXT'
                    ORGANIZATION IS INDEXED
                    RECORD KEY IS STUDENT-NUMBER
-                   ACCESS MODE IS SEQUENTIAL
+                   ACCESS MODE IS DYNAMIC
                    FILE STATUS IS WS-FS.
+               SELECT CKPT-FILE ASSIGN TO
+               'AVG-CHECKPOINT.TXT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-FS.
 
        DATA DIVISION.
            FILE SECTION.
            FD STUDENT.
-           01 STUDENT-FILE.
-               05 STUDENT-NUMBER  PIC 9(6).
-               05 STUDENT-NAME    PIC X(10).
-               05 STUDENT-SCORE    PIC 9(2).
-           01 STUDENT-AVG.
-               05 STUDENT-AVG-NAME    PIC X(15).
-               05 FILLER PIC X(5)    VALUE SPACES.
-               05 STUDENT-AVG-SCORE    PIC 9(2).9(2).
+           COPY "STUDENT.cpy".
+
+           FD CKPT-FILE.
+           01 CKPT-RECORD.
+               05 CKPT-LAST-STUDENT-NUMBER  PIC 9(06).
+               05 CKPT-TOTAL-MARKS          PIC 9(10)V9(02).
+               05 CKPT-COUNT                PIC 9(10).
+               05 CKPT-REJECTED-COUNT       PIC 9(10).
+               05 CKPT-CLASS-ENTRIES        PIC 9(04).
+               05 CKPT-CLASS-ROW OCCURS 20 TIMES.
+                   10 CKPT-CLASS-CODE       PIC X(06).
+                   10 CKPT-CLASS-TOTAL      PIC 9(10)V9(02).
+                   10 CKPT-CLASS-COUNT      PIC 9(10).
 
            WORKING-STORAGE SECTION.
            01 WS-STUDENT-RECORD.
                05 WS-STUDENT-NUMBER  PIC 9(6).
                05 WS-STUDENT-NAME    PIC X(10).
-               05 WS-STUDENT-SCORE    PIC 9(2).
+               05 WS-STUDENT-SCORE    PIC 9(3).
+               05 WS-CLASS-CODE       PIC X(06).
            01 WS-EOF PIC A(1).
            01 WS-EXISTED-TOTAL PIC A(1).
            77 WS-FS               PIC 9(02).
+           77 WS-CKPT-FS           PIC 9(02).
 
            01 WS-TOTAL-MARKS PIC 9(10)V9(2) VALUE 0.
            01 WS-COUNT PIC 9(10) VALUE 0.
-           01 WS-AVG-MARKS PIC 9(2)V9(2) VALUE 0.
+           01 WS-AVG-MARKS PIC 9(3)V9(2) VALUE 0.
+           01 WS-REJECTED-COUNT PIC 9(10) VALUE 0.
            01 COUNTER PIC 9 VALUE 0.
 
+      *> Per-class breakdown: track totals/count separately for each
+      *> CLASS-CODE, instead of one grand average across the whole file.
+           01 WS-CLASS-ENTRIES PIC 9(4) VALUE 0.
+           01 WS-CLASS-TABLE.
+               05 WS-CLASS-ROW OCCURS 20 TIMES.
+                   10 WS-CLASS-CODE-T   PIC X(06).
+                   10 WS-CLASS-TOTAL    PIC 9(10)V9(2) VALUE 0.
+                   10 WS-CLASS-COUNT    PIC 9(10) VALUE 0.
+           01 WS-CLASS-AVG PIC 9(3)V9(2) VALUE 0.
+           01 WS-I PIC 9(4) VALUE 0.
+           01 WS-CLASS-IDX PIC 9(4) VALUE 0.
+
+      *> Restart checkpoint, written periodically so a killed run can
+      *> resume from the last student processed instead of rescanning
+      *> the whole roster from record one.
+           01 WS-RESUMING PIC A(1) VALUE 'N'.
+           01 WS-CKPT-QUOTIENT PIC 9(10) VALUE 0.
+           01 WS-CKPT-REMAINDER PIC 9(10) VALUE 0.
+           77 WS-CKPT-INTERVAL PIC 9(04) VALUE 25.
+
            LINKAGE SECTION.
            PROCEDURE DIVISION.
-            OPEN INPUT STUDENT.
+           0000-MAINLINE.
+      *> Reset every run's working storage - a VALUE clause only seeds
+      *> this the first time the program loads, not on repeat CALLs,
+      *> and 100-LOAD-CHECKPOINT below only overrides these when an
+      *> earlier, killed run actually left a checkpoint behind.
+               MOVE SPACE TO WS-EOF.
+               MOVE SPACE TO WS-EXISTED-TOTAL.
+               MOVE 0 TO WS-TOTAL-MARKS.
+               MOVE 0 TO WS-COUNT.
+               MOVE 0 TO WS-AVG-MARKS.
+               MOVE 0 TO WS-REJECTED-COUNT.
+               MOVE 0 TO WS-CLASS-ENTRIES.
+               MOVE 'N' TO WS-RESUMING.
+               MOVE 0 TO WS-CKPT-QUOTIENT.
+               MOVE 0 TO WS-CKPT-REMAINDER.
+               MOVE 0 TO WS-CLASS-IDX.
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 20
+                   MOVE SPACES TO WS-CLASS-CODE-T(WS-I)
+                   MOVE 0 TO WS-CLASS-TOTAL(WS-I)
+                   MOVE 0 TO WS-CLASS-COUNT(WS-I)
+               END-PERFORM.
+               MOVE 0 TO WS-I.
+
+               PERFORM 100-LOAD-CHECKPOINT.
+
+               OPEN INPUT STUDENT.
+               IF WS-RESUMING = 'Y'
+                   MOVE CKPT-LAST-STUDENT-NUMBER TO STUDENT-NUMBER
+                   START STUDENT KEY IS > STUDENT-NUMBER
+                       INVALID KEY
+                           DISPLAY "CHECKPOINT STUDENT NOT FOUND - "
+                                   "RESUMING FROM NEXT AVAILABLE KEY"
+                   END-START
+               END-IF.
+
                PERFORM UNTIL WS-EOF='Y'
-               READ STUDENT INTO WS-STUDENT-RECORD
+               READ STUDENT NEXT INTO WS-STUDENT-RECORD
                    AT END MOVE 'Y' TO WS-EOF
                    NOT AT END
                        IF WS-STUDENT-NUMBER IS NUMERIC
                         DISPLAY WS-STUDENT-NUMBER"-"WS-STUDENT-NAME
-                                               "-"WS-STUDENT-SCORE
-                        COMPUTE WS-TOTAL-MARKS = WS-TOTAL-MARKS 
-                                                + WS-STUDENT-SCORE
-                        COMPUTE WS-COUNT = WS-COUNT + 1
+                                "-"WS-STUDENT-SCORE"-"WS-CLASS-CODE
+                        IF WS-STUDENT-SCORE IS NUMERIC
+                           AND WS-STUDENT-SCORE <= 100
+                         COMPUTE WS-TOTAL-MARKS = WS-TOTAL-MARKS
+                                                 + WS-STUDENT-SCORE
+                         COMPUTE WS-COUNT = WS-COUNT + 1
+                         PERFORM 300-ACCUMULATE-CLASS
+                        ELSE
+                         DISPLAY "*** SCORE OUT OF RANGE FOR STUDENT "
+                                 WS-STUDENT-NUMBER" - EXCLUDED ***"
+                         COMPUTE WS-REJECTED-COUNT = WS-REJECTED-COUNT
+                                                    + 1
+                        END-IF
+                        DIVIDE WS-COUNT BY WS-CKPT-INTERVAL
+                            GIVING WS-CKPT-QUOTIENT
+                            REMAINDER WS-CKPT-REMAINDER
+                        IF WS-CKPT-REMAINDER = 0
+                            PERFORM 400-WRITE-CHECKPOINT
+                        END-IF
                        ELSE
                         MOVE 'Y' TO WS-EXISTED-TOTAL
                         MOVE 'Y' TO WS-EOF
@@ -58,11 +139,118 @@
                END-PERFORM.
            CLOSE STUDENT.
 
-           CALL 'CALCULATE_AVG' 
+      *> Only a genuine end-of-file run has scanned the whole roster -
+      *> if the loop bailed out on a bad key, leave the checkpoint in
+      *> place so a rerun resumes after the last good record instead
+      *> of losing the progress already made.
+           IF WS-EXISTED-TOTAL NOT = 'Y'
+               PERFORM 410-CLEAR-CHECKPOINT
+           END-IF.
+
+           CALL 'CALCULATE_AVG'
                USING WS-TOTAL-MARKS, WS-COUNT, WS-AVG-MARKS.
            DISPLAY '==========='.
            DISPLAY 'Count: 'WS-COUNT.
            DISPLAY 'Total marks: 'WS-TOTAL-MARKS.
            DISPLAY 'AVG: 'WS-AVG-MARKS.
+           DISPLAY 'Rejected (out of range): 'WS-REJECTED-COUNT.
+
+           DISPLAY '--- BY CLASS CODE ---'.
+           PERFORM VARYING WS-CLASS-IDX FROM 1 BY 1
+               UNTIL WS-CLASS-IDX > WS-CLASS-ENTRIES
+               PERFORM 310-DISPLAY-CLASS-AVG
+           END-PERFORM.
+
            GOBACK.
+
+      *> If a checkpoint from an earlier, killed run exists, restore
+      *> the running totals and class table from it so the scan below
+      *> resumes after CKPT-LAST-STUDENT-NUMBER instead of from the top.
+       100-LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-FS = '00'
+               READ CKPT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CKPT-LAST-STUDENT-NUMBER NOT = 0
+                           MOVE 'Y' TO WS-RESUMING
+                           MOVE CKPT-TOTAL-MARKS TO WS-TOTAL-MARKS
+                           MOVE CKPT-COUNT TO WS-COUNT
+                           MOVE CKPT-REJECTED-COUNT TO
+                               WS-REJECTED-COUNT
+                           MOVE CKPT-CLASS-ENTRIES TO WS-CLASS-ENTRIES
+                           PERFORM 110-RESTORE-CLASS-ROWS
+                           DISPLAY "RESUMING AFTER STUDENT "
+                                   CKPT-LAST-STUDENT-NUMBER
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       110-RESTORE-CLASS-ROWS.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-CLASS-ENTRIES
+               MOVE CKPT-CLASS-CODE(WS-I) TO WS-CLASS-CODE-T(WS-I)
+               MOVE CKPT-CLASS-TOTAL(WS-I) TO WS-CLASS-TOTAL(WS-I)
+               MOVE CKPT-CLASS-COUNT(WS-I) TO WS-CLASS-COUNT(WS-I)
+           END-PERFORM.
+
+      *> Find (or create) this student's class row in the table and
+      *> fold the score into that class's running total/count.
+       300-ACCUMULATE-CLASS.
+           MOVE 0 TO WS-I.
+           PERFORM VARYING WS-CLASS-IDX FROM 1 BY 1
+               UNTIL WS-CLASS-IDX > WS-CLASS-ENTRIES
+               IF WS-CLASS-CODE-T(WS-CLASS-IDX) = WS-CLASS-CODE
+                   MOVE WS-CLASS-IDX TO WS-I
+               END-IF
+           END-PERFORM.
+
+           IF WS-I = 0
+               IF WS-CLASS-ENTRIES < 20
+                   COMPUTE WS-CLASS-ENTRIES = WS-CLASS-ENTRIES + 1
+                   MOVE WS-CLASS-ENTRIES TO WS-I
+                   MOVE WS-CLASS-CODE TO WS-CLASS-CODE-T(WS-I)
+               ELSE
+                   DISPLAY "*** CLASS TABLE FULL - CLASS CODE "
+                           WS-CLASS-CODE" NOT TRACKED ***"
+               END-IF
+           END-IF.
+
+           IF WS-I NOT = 0
+               COMPUTE WS-CLASS-TOTAL(WS-I) = WS-CLASS-TOTAL(WS-I)
+                                             + WS-STUDENT-SCORE
+               COMPUTE WS-CLASS-COUNT(WS-I) = WS-CLASS-COUNT(WS-I) + 1
+           END-IF.
+
+       310-DISPLAY-CLASS-AVG.
+           CALL 'CALCULATE_AVG'
+               USING WS-CLASS-TOTAL(WS-CLASS-IDX),
+                     WS-CLASS-COUNT(WS-CLASS-IDX), WS-CLASS-AVG.
+           DISPLAY 'CLASS 'WS-CLASS-CODE-T(WS-CLASS-IDX)
+                   ' COUNT: 'WS-CLASS-COUNT(WS-CLASS-IDX)
+                   ' AVG: 'WS-CLASS-AVG.
+
+      *> Persist the running totals/table so a killed run can resume.
+       400-WRITE-CHECKPOINT.
+           MOVE WS-STUDENT-NUMBER TO CKPT-LAST-STUDENT-NUMBER.
+           MOVE WS-TOTAL-MARKS TO CKPT-TOTAL-MARKS.
+           MOVE WS-COUNT TO CKPT-COUNT.
+           MOVE WS-REJECTED-COUNT TO CKPT-REJECTED-COUNT.
+           MOVE WS-CLASS-ENTRIES TO CKPT-CLASS-ENTRIES.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-CLASS-ENTRIES
+               MOVE WS-CLASS-CODE-T(WS-I) TO CKPT-CLASS-CODE(WS-I)
+               MOVE WS-CLASS-TOTAL(WS-I) TO CKPT-CLASS-TOTAL(WS-I)
+               MOVE WS-CLASS-COUNT(WS-I) TO CKPT-CLASS-COUNT(WS-I)
+           END-PERFORM.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+      *> A clean end-of-file run completed the whole roster, so clear
+      *> the checkpoint - the next run should start from record one.
+       410-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
        END PROGRAM SUB_AVG.
