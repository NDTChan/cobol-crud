@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUB_UPDATE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO
+               'INDEX-STU-RECORD.TXT'
+                   ORGANIZATION IS INDEXED
+                   RECORD KEY IS STUDENT-NUMBER
+                   ACCESS MODE IS DYNAMIC
+                   FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "STUDENT.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 WS-STUDENT-NUMBER  PIC 9(6).
+           01 WS-STUDENT-NAME    PIC X(10).
+           01 WS-STUDENT-SCORE    PIC 9(3).
+           01 WS-CLASS-CODE       PIC X(06).
+           01 WS-AUDIT-OLD-NAME   PIC X(10).
+           01 WS-AUDIT-OLD-SCORE  PIC 9(03).
+           77 WS-FS               PIC 9(02).
+
+           LINKAGE SECTION.
+           PROCEDURE DIVISION.
+               OPEN I-O STUDENT.
+
+               DISPLAY "ENTER STUDENT NUMBER TO UPDATE:".
+               ACCEPT WS-STUDENT-NUMBER.
+               MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER.
+
+               READ STUDENT
+                   INVALID KEY
+                       DISPLAY "RECORD NOT FOUND FOR STUDENT "
+                               WS-STUDENT-NUMBER
+                   NOT INVALID KEY
+                       DISPLAY "CURRENT NAME : "STUDENT-NAME
+                       DISPLAY "CURRENT SCORE: "STUDENT-SCORE
+                       DISPLAY "CURRENT CLASS: "CLASS-CODE
+                       MOVE STUDENT-NAME TO WS-AUDIT-OLD-NAME
+                       MOVE STUDENT-SCORE TO WS-AUDIT-OLD-SCORE
+                       DISPLAY "ENTER NEW STUDENT NAME:"
+                       ACCEPT WS-STUDENT-NAME
+                       DISPLAY "ENTER NEW STUDENT SCORE:"
+                       ACCEPT WS-STUDENT-SCORE
+                       DISPLAY "ENTER NEW CLASS CODE:"
+                       ACCEPT WS-CLASS-CODE
+
+                       MOVE WS-STUDENT-NAME TO STUDENT-NAME
+                       MOVE WS-STUDENT-SCORE TO STUDENT-SCORE
+                       MOVE WS-CLASS-CODE TO CLASS-CODE
+
+                       REWRITE STUDENT-FILE
+                           INVALID KEY
+                               DISPLAY "UPDATE FAILED FOR STUDENT "
+                                       WS-STUDENT-NUMBER
+                           NOT INVALID KEY
+                               DISPLAY "STUDENT "WS-STUDENT-NUMBER
+                                       " UPDATED"
+                               CALL 'SUB_AUDIT_LOG' USING
+                                   WS-STUDENT-NUMBER, 'U',
+                                   WS-AUDIT-OLD-NAME,
+                                   WS-AUDIT-OLD-SCORE,
+                                   WS-STUDENT-NAME, WS-STUDENT-SCORE
+                       END-REWRITE
+               END-READ.
+
+               CLOSE STUDENT.
+               GOBACK.
+       END PROGRAM SUB_UPDATE.
