@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUB_REPORT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO
+               'INDEX-STU-RECORD.TXT'
+                   ORGANIZATION IS INDEXED
+                   RECORD KEY IS STUDENT-NUMBER
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS WS-FS.
+               SELECT REPORT-FILE ASSIGN TO
+               'CLASS-REPORT.TXT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RPT-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "STUDENT.cpy".
+
+           FD REPORT-FILE.
+           01 STUDENT-AVG.
+               05 STUDENT-AVG-NUMBER  PIC 9(06).
+               05 FILLER PIC X(02)    VALUE SPACES.
+               05 STUDENT-AVG-NAME    PIC X(15).
+               05 FILLER PIC X(05)    VALUE SPACES.
+               05 STUDENT-AVG-SCORE    PIC 9(03).9(02).
+               05 FILLER PIC X(03)    VALUE SPACES.
+               05 STUDENT-AVG-GRADE   PIC X(01).
+               05 FILLER PIC X(03)    VALUE SPACES.
+               05 STUDENT-AVG-CLASS   PIC X(06).
+
+           WORKING-STORAGE SECTION.
+           01 WS-STUDENT-RECORD.
+               05 WS-STUDENT-NUMBER  PIC 9(6).
+               05 WS-STUDENT-NAME    PIC X(10).
+               05 WS-STUDENT-SCORE    PIC 9(3).
+               05 WS-CLASS-CODE       PIC X(06).
+           01 WS-EOF PIC A(1).
+           77 WS-FS               PIC 9(02).
+           77 WS-RPT-FS           PIC 9(02).
+
+           01 WS-TOTAL-MARKS PIC 9(10)V9(2) VALUE 0.
+           01 WS-COUNT PIC 9(10) VALUE 0.
+           01 WS-AVG-MARKS PIC 9(3)V9(2) VALUE 0.
+           01 WS-REJECTED-COUNT PIC 9(10) VALUE 0.
+
+           01 REPORT-FOOTER.
+               05 FILLER PIC X(15)     VALUE "CLASS AVERAGE: ".
+               05 FOOTER-AVG           PIC 9(03).9(02).
+
+           LINKAGE SECTION.
+           PROCEDURE DIVISION.
+      *> Reset every run's working storage - a VALUE clause only seeds
+      *> this the first time the program loads, not on repeat CALLs.
+               MOVE SPACE TO WS-EOF.
+               MOVE 0 TO WS-TOTAL-MARKS.
+               MOVE 0 TO WS-COUNT.
+               MOVE 0 TO WS-AVG-MARKS.
+               MOVE 0 TO WS-REJECTED-COUNT.
+
+               OPEN INPUT STUDENT.
+               OPEN OUTPUT REPORT-FILE.
+
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ STUDENT INTO WS-STUDENT-RECORD
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF WS-STUDENT-NUMBER IS NUMERIC
+                               PERFORM 200-WRITE-STUDENT-LINE
+                               IF WS-STUDENT-SCORE IS NUMERIC
+                                  AND WS-STUDENT-SCORE <= 100
+                                   ADD WS-STUDENT-SCORE
+                                       TO WS-TOTAL-MARKS
+                                   COMPUTE WS-COUNT = WS-COUNT + 1
+                               ELSE
+                                   COMPUTE WS-REJECTED-COUNT =
+                                           WS-REJECTED-COUNT + 1
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM.
+
+               CLOSE STUDENT.
+
+               CALL 'CALCULATE_AVG'
+                   USING WS-TOTAL-MARKS, WS-COUNT, WS-AVG-MARKS.
+
+               MOVE WS-AVG-MARKS TO FOOTER-AVG.
+               WRITE STUDENT-AVG FROM REPORT-FOOTER.
+
+               CLOSE REPORT-FILE.
+
+               DISPLAY "CLASS REPORT WRITTEN TO CLASS-REPORT.TXT".
+               DISPLAY "REJECTED (OUT OF RANGE): "WS-REJECTED-COUNT.
+               GOBACK.
+
+           200-WRITE-STUDENT-LINE.
+               MOVE WS-STUDENT-NUMBER TO STUDENT-AVG-NUMBER.
+               MOVE WS-STUDENT-NAME TO STUDENT-AVG-NAME.
+               MOVE WS-STUDENT-SCORE TO STUDENT-AVG-SCORE.
+               MOVE WS-CLASS-CODE TO STUDENT-AVG-CLASS.
+               PERFORM 210-DETERMINE-GRADE.
+               WRITE STUDENT-AVG.
+
+           210-DETERMINE-GRADE.
+               EVALUATE TRUE
+                   WHEN WS-STUDENT-SCORE NOT NUMERIC
+                       MOVE '?' TO STUDENT-AVG-GRADE
+                   WHEN WS-STUDENT-SCORE > 100
+                       MOVE '?' TO STUDENT-AVG-GRADE
+                   WHEN WS-STUDENT-SCORE >= 90
+                       MOVE 'A' TO STUDENT-AVG-GRADE
+                   WHEN WS-STUDENT-SCORE >= 80
+                       MOVE 'B' TO STUDENT-AVG-GRADE
+                   WHEN WS-STUDENT-SCORE >= 70
+                       MOVE 'C' TO STUDENT-AVG-GRADE
+                   WHEN WS-STUDENT-SCORE >= 60
+                       MOVE 'D' TO STUDENT-AVG-GRADE
+                   WHEN OTHER
+                       MOVE 'F' TO STUDENT-AVG-GRADE
+               END-EVALUATE.
+       END PROGRAM SUB_REPORT.
