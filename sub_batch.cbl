@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUB_BATCH.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO
+               'INDEX-STU-RECORD.TXT'
+                   ORGANIZATION IS INDEXED
+                   RECORD KEY IS STUDENT-NUMBER
+                   ACCESS MODE IS DYNAMIC
+                   FILE STATUS IS WS-FS.
+               SELECT TRANS-FILE ASSIGN TO
+               'STUDENT-TRANS.TXT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TRANS-FS.
+               SELECT REJECT-FILE ASSIGN TO
+               'STUDENT-TRANS.LOG'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REJ-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "STUDENT.cpy".
+
+           FD TRANS-FILE.
+           01 TRANS-RECORD.
+               05 TRANS-ACTION         PIC X(01).
+               05 FILLER PIC X(01).
+               05 TRANS-STUDENT-NUMBER PIC 9(06).
+               05 FILLER PIC X(01).
+               05 TRANS-STUDENT-NAME   PIC X(10).
+               05 FILLER PIC X(01).
+               05 TRANS-STUDENT-SCORE  PIC 9(03).
+               05 FILLER PIC X(01).
+               05 TRANS-CLASS-CODE     PIC X(06).
+
+           FD REJECT-FILE.
+           01 REJECT-RECORD.
+               05 REJ-ACTION           PIC X(01).
+               05 FILLER PIC X(01).
+               05 REJ-STUDENT-NUMBER   PIC 9(06).
+               05 FILLER PIC X(01).
+               05 REJ-REASON           PIC X(30).
+
+           WORKING-STORAGE SECTION.
+           01 WS-EOF PIC A(1).
+           77 WS-FS                PIC 9(02).
+           77 WS-TRANS-FS          PIC 9(02).
+           77 WS-REJ-FS            PIC 9(02).
+
+           01 WS-OLD-NAME           PIC X(10).
+           01 WS-OLD-SCORE          PIC 9(03).
+
+           01 WS-APPLIED-COUNT PIC 9(10) VALUE 0.
+           01 WS-REJECTED-COUNT PIC 9(10) VALUE 0.
+
+           LINKAGE SECTION.
+           PROCEDURE DIVISION.
+      *> Reset every run's working storage - a VALUE clause only seeds
+      *> this the first time the program loads, not on repeat CALLs.
+               MOVE SPACE TO WS-EOF.
+               MOVE 0 TO WS-APPLIED-COUNT.
+               MOVE 0 TO WS-REJECTED-COUNT.
+
+               OPEN INPUT TRANS-FILE.
+               OPEN OUTPUT REJECT-FILE.
+               OPEN I-O STUDENT
+               IF WS-FS = '35'
+                   OPEN OUTPUT STUDENT
+               END-IF.
+
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ TRANS-FILE INTO TRANS-RECORD
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           EVALUATE TRANS-ACTION
+                               WHEN 'A' PERFORM 300-BATCH-ADD
+                               WHEN 'U' PERFORM 310-BATCH-UPDATE
+                               WHEN 'D' PERFORM 320-BATCH-DELETE
+                               WHEN OTHER
+                                   MOVE "UNKNOWN ACTION CODE"
+                                       TO REJ-REASON
+                                   PERFORM 900-REJECT-TRANSACTION
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM.
+
+               CLOSE TRANS-FILE.
+               CLOSE REJECT-FILE.
+               CLOSE STUDENT.
+
+               DISPLAY '==========='.
+               DISPLAY 'TRANSACTIONS APPLIED : 'WS-APPLIED-COUNT.
+               DISPLAY 'TRANSACTIONS REJECTED: 'WS-REJECTED-COUNT.
+               GOBACK.
+
+       300-BATCH-ADD.
+           MOVE TRANS-STUDENT-NUMBER TO STUDENT-NUMBER.
+           MOVE TRANS-STUDENT-NAME TO STUDENT-NAME.
+           MOVE TRANS-STUDENT-SCORE TO STUDENT-SCORE.
+           MOVE TRANS-CLASS-CODE TO CLASS-CODE.
+           WRITE STUDENT-FILE
+               INVALID KEY
+                   MOVE "DUPLICATE STUDENT NUMBER" TO REJ-REASON
+                   PERFORM 900-REJECT-TRANSACTION
+               NOT INVALID KEY
+                   COMPUTE WS-APPLIED-COUNT = WS-APPLIED-COUNT + 1
+                   CALL 'SUB_AUDIT_LOG' USING TRANS-STUDENT-NUMBER,
+                       'A', SPACES, ZERO,
+                       TRANS-STUDENT-NAME, TRANS-STUDENT-SCORE
+           END-WRITE.
+
+       310-BATCH-UPDATE.
+           MOVE TRANS-STUDENT-NUMBER TO STUDENT-NUMBER.
+           READ STUDENT
+               INVALID KEY
+                   MOVE "STUDENT NOT FOUND" TO REJ-REASON
+                   PERFORM 900-REJECT-TRANSACTION
+               NOT INVALID KEY
+                   MOVE STUDENT-NAME TO WS-OLD-NAME
+                   MOVE STUDENT-SCORE TO WS-OLD-SCORE
+                   MOVE TRANS-STUDENT-NAME TO STUDENT-NAME
+                   MOVE TRANS-STUDENT-SCORE TO STUDENT-SCORE
+                   MOVE TRANS-CLASS-CODE TO CLASS-CODE
+                   REWRITE STUDENT-FILE
+                       INVALID KEY
+                           MOVE "REWRITE FAILED" TO REJ-REASON
+                           PERFORM 900-REJECT-TRANSACTION
+                       NOT INVALID KEY
+                           COMPUTE WS-APPLIED-COUNT =
+                                   WS-APPLIED-COUNT + 1
+                           CALL 'SUB_AUDIT_LOG' USING
+                               TRANS-STUDENT-NUMBER, 'U',
+                               WS-OLD-NAME, WS-OLD-SCORE,
+                               TRANS-STUDENT-NAME,
+                               TRANS-STUDENT-SCORE
+                   END-REWRITE
+           END-READ.
+
+       320-BATCH-DELETE.
+           MOVE TRANS-STUDENT-NUMBER TO STUDENT-NUMBER.
+           READ STUDENT
+               INVALID KEY
+                   MOVE "STUDENT NOT FOUND" TO REJ-REASON
+                   PERFORM 900-REJECT-TRANSACTION
+               NOT INVALID KEY
+                   MOVE STUDENT-NAME TO WS-OLD-NAME
+                   MOVE STUDENT-SCORE TO WS-OLD-SCORE
+                   DELETE STUDENT RECORD
+                       INVALID KEY
+                           MOVE "DELETE FAILED" TO REJ-REASON
+                           PERFORM 900-REJECT-TRANSACTION
+                       NOT INVALID KEY
+                           COMPUTE WS-APPLIED-COUNT =
+                                   WS-APPLIED-COUNT + 1
+                           CALL 'SUB_AUDIT_LOG' USING
+                               TRANS-STUDENT-NUMBER, 'D',
+                               WS-OLD-NAME, WS-OLD-SCORE,
+                               SPACES, ZERO
+                   END-DELETE
+           END-READ.
+
+       900-REJECT-TRANSACTION.
+           MOVE TRANS-ACTION TO REJ-ACTION.
+           MOVE TRANS-STUDENT-NUMBER TO REJ-STUDENT-NUMBER.
+           WRITE REJECT-RECORD.
+           COMPUTE WS-REJECTED-COUNT = WS-REJECTED-COUNT + 1.
+       END PROGRAM SUB_BATCH.
