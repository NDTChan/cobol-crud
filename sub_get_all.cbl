@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUB_GET_ALL.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO
+               'INDEX-STU-RECORD.TXT'
+                   ORGANIZATION IS INDEXED
+                   RECORD KEY IS STUDENT-NUMBER
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "STUDENT.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 WS-STUDENT-RECORD.
+               05 WS-STUDENT-NUMBER  PIC 9(6).
+               05 WS-STUDENT-NAME    PIC X(10).
+               05 WS-STUDENT-SCORE    PIC 9(3).
+               05 WS-CLASS-CODE       PIC X(06).
+           01 WS-EOF PIC A(1).
+           77 WS-FS               PIC 9(02).
+           01 WS-COUNT PIC 9(10) VALUE 0.
+
+           LINKAGE SECTION.
+           PROCEDURE DIVISION.
+      *> Reset every run's working storage - a VALUE clause only seeds
+      *> this the first time the program loads, not on repeat CALLs.
+               MOVE SPACE TO WS-EOF.
+               MOVE 0 TO WS-COUNT.
+
+               OPEN INPUT STUDENT.
+               PERFORM UNTIL WS-EOF='Y'
+               READ STUDENT INTO WS-STUDENT-RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       DISPLAY WS-STUDENT-NUMBER"-"WS-STUDENT-NAME
+                                "-"WS-STUDENT-SCORE"-"WS-CLASS-CODE
+                       COMPUTE WS-COUNT = WS-COUNT + 1
+               END-READ
+               END-PERFORM.
+           CLOSE STUDENT.
+
+           DISPLAY '==========='.
+           DISPLAY 'TOTAL STUDENTS: 'WS-COUNT.
+           GOBACK.
+       END PROGRAM SUB_GET_ALL.
