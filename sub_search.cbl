@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUB_SEARCH.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO
+               'INDEX-STU-RECORD.TXT'
+                   ORGANIZATION IS INDEXED
+                   RECORD KEY IS STUDENT-NUMBER
+                   ACCESS MODE IS DYNAMIC
+                   FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "STUDENT.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 WS-STUDENT-RECORD.
+               05 WS-STUDENT-NUMBER  PIC 9(6).
+               05 WS-STUDENT-NAME    PIC X(10).
+               05 WS-STUDENT-SCORE    PIC 9(3).
+               05 WS-CLASS-CODE       PIC X(06).
+           01 WS-SEARCH-INPUT      PIC X(10).
+           01 WS-SEARCH-NAME-LEN   PIC 9(02).
+           01 WS-EOF PIC A(1).
+           01 WS-FOUND-ANY PIC A(1) VALUE 'N'.
+           77 WS-FS               PIC 9(02).
+           01 WS-I PIC 9(02).
+           01 WS-MATCH-START PIC 9(02).
+           01 WS-LAST-START PIC 9(02).
+           01 WS-NAME-MATCHED PIC A(1).
+
+           LINKAGE SECTION.
+           PROCEDURE DIVISION.
+      *> Reset every run's working storage - a VALUE clause only seeds
+      *> this the first time the program loads, not on repeat CALLs.
+               MOVE SPACE TO WS-EOF.
+               MOVE 'N' TO WS-FOUND-ANY.
+
+               DISPLAY "ENTER STUDENT NUMBER OR NAME TO SEARCH:".
+               ACCEPT WS-SEARCH-INPUT.
+
+               IF WS-SEARCH-INPUT(1:6) IS NUMERIC
+                  AND WS-SEARCH-INPUT(7:4) = SPACES
+                   PERFORM 200-SEARCH-BY-NUMBER
+               ELSE
+                   PERFORM 210-SEARCH-BY-NAME
+               END-IF.
+
+               GOBACK.
+
+      *> Direct RECORD KEY lookup - the input decoded as a six-digit
+      *> student number with nothing but trailing blanks after it.
+       200-SEARCH-BY-NUMBER.
+           OPEN INPUT STUDENT.
+           MOVE WS-SEARCH-INPUT(1:6) TO STUDENT-NUMBER.
+
+           READ STUDENT
+               INVALID KEY
+                   DISPLAY "RECORD NOT FOUND FOR STUDENT "
+                           STUDENT-NUMBER
+               NOT INVALID KEY
+                   DISPLAY "FOUND: "STUDENT-NUMBER"-"STUDENT-NAME
+                           "-"STUDENT-SCORE"-"CLASS-CODE
+           END-READ.
+
+           CLOSE STUDENT.
+
+      *> Not a valid student number - fall back to a sequential scan
+      *> matching STUDENT-NAME, full or partial, against every record.
+       210-SEARCH-BY-NAME.
+           MOVE 0 TO WS-SEARCH-NAME-LEN.
+           PERFORM VARYING WS-I FROM 10 BY -1
+               UNTIL WS-I < 1 OR WS-SEARCH-NAME-LEN NOT = 0
+               IF WS-SEARCH-INPUT(WS-I:1) NOT = SPACE
+                   MOVE WS-I TO WS-SEARCH-NAME-LEN
+               END-IF
+           END-PERFORM.
+
+           IF WS-SEARCH-NAME-LEN = 0
+               DISPLAY "NO SEARCH VALUE ENTERED"
+           ELSE
+               COMPUTE WS-LAST-START = 11 - WS-SEARCH-NAME-LEN
+               OPEN INPUT STUDENT
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ STUDENT NEXT INTO WS-STUDENT-RECORD
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           PERFORM 220-MATCH-NAME
+                           IF WS-NAME-MATCHED = 'Y'
+                               DISPLAY "FOUND: "WS-STUDENT-NUMBER"-"
+                                       WS-STUDENT-NAME"-"
+                                       WS-STUDENT-SCORE"-"
+                                       WS-CLASS-CODE
+                               MOVE 'Y' TO WS-FOUND-ANY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT
+               IF WS-FOUND-ANY NOT = 'Y'
+                   DISPLAY "NO STUDENT NAME MATCHING '"
+                           WS-SEARCH-INPUT(1:WS-SEARCH-NAME-LEN)
+                           "' WAS FOUND"
+               END-IF
+           END-IF.
+
+      *> Does the search text appear anywhere inside this student's
+      *> name (a case-sensitive substring match, any starting column)?
+       220-MATCH-NAME.
+           MOVE 'N' TO WS-NAME-MATCHED.
+           PERFORM VARYING WS-MATCH-START FROM 1 BY 1
+               UNTIL WS-MATCH-START > WS-LAST-START
+                  OR WS-NAME-MATCHED = 'Y'
+               IF WS-STUDENT-NAME(WS-MATCH-START:WS-SEARCH-NAME-LEN)
+                  = WS-SEARCH-INPUT(1:WS-SEARCH-NAME-LEN)
+                   MOVE 'Y' TO WS-NAME-MATCHED
+               END-IF
+           END-PERFORM.
+       END PROGRAM SUB_SEARCH.
