@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUB_AUDIT_LOG.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT AUDIT-FILE ASSIGN TO
+               'AUDIT-LOG.TXT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD AUDIT-FILE.
+           01 AUDIT-RECORD.
+               05 AUD-STUDENT-NUMBER  PIC 9(06).
+               05 FILLER PIC X(01)    VALUE SPACE.
+               05 AUD-OPERATION       PIC X(01).
+               05 FILLER PIC X(01)    VALUE SPACE.
+               05 AUD-OLD-NAME        PIC X(10).
+               05 FILLER PIC X(01)    VALUE SPACE.
+               05 AUD-OLD-SCORE       PIC 9(03).
+               05 FILLER PIC X(01)    VALUE SPACE.
+               05 AUD-NEW-NAME        PIC X(10).
+               05 FILLER PIC X(01)    VALUE SPACE.
+               05 AUD-NEW-SCORE       PIC 9(03).
+               05 FILLER PIC X(01)    VALUE SPACE.
+               05 AUD-DATE            PIC 9(08).
+               05 FILLER PIC X(01)    VALUE SPACE.
+               05 AUD-TIME            PIC 9(08).
+
+           WORKING-STORAGE SECTION.
+           77 WS-FS                  PIC 9(02).
+
+           LINKAGE SECTION.
+           01 AUD-LK-STUDENT-NUMBER  PIC 9(06).
+           01 AUD-LK-OPERATION       PIC X(01).
+           01 AUD-LK-OLD-NAME        PIC X(10).
+           01 AUD-LK-OLD-SCORE       PIC 9(03).
+           01 AUD-LK-NEW-NAME        PIC X(10).
+           01 AUD-LK-NEW-SCORE       PIC 9(03).
+
+           PROCEDURE DIVISION USING AUD-LK-STUDENT-NUMBER,
+                                     AUD-LK-OPERATION,
+                                     AUD-LK-OLD-NAME, AUD-LK-OLD-SCORE,
+                                     AUD-LK-NEW-NAME, AUD-LK-NEW-SCORE.
+
+               MOVE AUD-LK-STUDENT-NUMBER TO AUD-STUDENT-NUMBER.
+               MOVE AUD-LK-OPERATION TO AUD-OPERATION.
+               MOVE AUD-LK-OLD-NAME TO AUD-OLD-NAME.
+               MOVE AUD-LK-OLD-SCORE TO AUD-OLD-SCORE.
+               MOVE AUD-LK-NEW-NAME TO AUD-NEW-NAME.
+               MOVE AUD-LK-NEW-SCORE TO AUD-NEW-SCORE.
+               ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+               ACCEPT AUD-TIME FROM TIME.
+
+               OPEN EXTEND AUDIT-FILE
+               IF WS-FS = '35'
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF.
+
+               WRITE AUDIT-RECORD.
+               CLOSE AUDIT-FILE.
+               GOBACK.
+       END PROGRAM SUB_AUDIT_LOG.
